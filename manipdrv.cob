@@ -0,0 +1,606 @@
+000100******************************************************************
+000110* IDENTIFICATION DIVISION.
+000120******************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    MANIPDRV.
+000150 AUTHOR.        J. MARCHETTI.
+000160 INSTALLATION.  ATELIER-COBOL.
+000170 DATE-WRITTEN.  2026-08-09.
+000180 DATE-COMPILED.
+000190*----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210*----------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* 2026-08-09 JM    NEW DRIVER.  OWNS PARMIN, TRANSIN, RPTOUT,
+000240*                  AUDITOUT AND THE OPERATOR SCREENS THAT USED
+000250*                  TO LIVE IN MANIPULATION.  CALLS MANIPULATION
+000260*                  ONCE PER A/B PAIR (INTERACTIVE) OR PER C
+000270*                  VALUE (BATCH) AND CHECKPOINTS THE BATCH RUN
+000280*                  SO A FAILURE MID-FILE CAN BE RESTARTED FROM
+000290*                  THE LAST COMPLETED RECORD INSTEAD OF RECORD
+000300*                  ONE.
+000310* 2026-08-09 JM    ADDED A REJECT FILE FOR C VALUES THAT FAIL
+000320*                  MANIPULATION'S VALIDATION.
+000330* 2026-08-09 JM    TRANS-IN NOW ENDS WITH A TRAILER RECORD; ADDED
+000340*                  END-OF-JOB RECONCILIATION OF THE RUN'S CONTROL
+000350*                  COUNT AND CONTROL TOTAL AGAINST IT.
+000360* 2026-08-09 JM    pla-txt's MESSAGE TEXT IS NOW LOOKED UP FROM A
+000370*                  LANGUAGE TABLE (PARM-LANGUAGE-CODE) INSTEAD OF
+000380*                  BEING HARDCODED IN FRENCH.
+000390*----------------------------------------------------------------
+
+000400******************************************************************
+000410* ENVIRONMENT DIVISION.
+000420******************************************************************
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT PARM-IN         ASSIGN TO "PARMIN"
+000470                             ORGANIZATION IS SEQUENTIAL.
+
+000480     SELECT TRANS-IN        ASSIGN TO "TRANSIN"
+000490                             ORGANIZATION IS SEQUENTIAL.
+
+000500     SELECT REPORT-OUT      ASSIGN TO "RPTOUT"
+000510                             ORGANIZATION LINE SEQUENTIAL.
+
+000520     SELECT AUDIT-OUT       ASSIGN TO "AUDITOUT"
+000530                             ORGANIZATION LINE SEQUENTIAL
+000540                             FILE STATUS IS MD-AUDIT-FILE-STATUS.
+
+000550     SELECT REJECT-OUT      ASSIGN TO "REJOUT"
+000560                             ORGANIZATION LINE SEQUENTIAL.
+
+000570     SELECT GL-OUT          ASSIGN TO "GLOUT"
+000580                             ORGANIZATION LINE SEQUENTIAL
+000585                             FILE STATUS IS MD-GL-FILE-STATUS.
+
+000590     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+000600                             ORGANIZATION LINE SEQUENTIAL
+000610                             FILE STATUS IS MD-CHKPT-FILE-STATUS.
+
+000620******************************************************************
+000630* DATA DIVISION.
+000640******************************************************************
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  PARM-IN
+000680     LABEL RECORDS ARE STANDARD.
+000690     COPY CPYPARM.
+
+000700 FD  TRANS-IN
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY CPYTRAN.
+
+000730 FD  REPORT-OUT
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY CPYRPT.
+
+000760 FD  AUDIT-OUT
+000770     LABEL RECORDS ARE STANDARD.
+000780     COPY CPYAUDIT.
+
+000790 FD  REJECT-OUT
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY CPYREJ.
+
+000820 FD  GL-OUT
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY CPYGL.
+
+000850 FD  CHECKPOINT-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870     COPY CPYCHKPT.
+
+000880 WORKING-STORAGE SECTION.
+000890*
+000900*    PLA-PREFIX/PLA-SUFFIX/PLA-SCREEN-PREFIX ARE LOADED FROM THE
+000910*    LANGUAGE TABLE IN CPYMSG BY 1800-SET-MESSAGE-TEXT - THEY
+000920*    CARRY NO VALUE CLAUSE OF THEIR OWN.
+000930 01  pla-txt.
+000940     02  PLA-PREFIX PIC X(10).
+000950     02  d          PIC 99.
+000960     02  PLA-SUFFIX PIC X(30).
+
+000970 77  PLA-SCREEN-PREFIX        PIC X(10).
+
+000980 77  a                        PIC 99.
+000990 77  b                        PIC 99.
+001000 77  c                        PIC 99.
+
+001010 COPY CPYLINK.
+
+001020 COPY CPYMSG.
+
+001030 01  MD-SWITCHES.
+001040     05  MD-EOF-SWITCH        PIC X(01)    VALUE "N".
+001050         88  MD-END-OF-FILE                VALUE "Y".
+001060         88  MD-NOT-END-OF-FILE             VALUE "N".
+001070     05  MD-MORE-SWITCH       PIC X(01)    VALUE "Y".
+001080         88  MD-MORE-CALCS                 VALUE "Y".
+001090         88  MD-NO-MORE-CALCS              VALUE "N".
+001100     05  MD-RECON-SWITCH      PIC X(01)    VALUE "Y".
+001110         88  MD-RECON-OK                   VALUE "Y".
+001120         88  MD-RECON-MISMATCH              VALUE "N".
+001130     05  MD-LANG-SWITCH       PIC X(01)    VALUE "N".
+001140         88  MD-LANG-FOUND                 VALUE "Y".
+001150         88  MD-LANG-NOT-FOUND              VALUE "N".
+001160     05  MD-MAINT-SWITCH      PIC X(01)    VALUE "N".
+001170         88  MD-MAINT-CONFIRMED            VALUE "Y".
+001180         88  MD-MAINT-CANCELLED             VALUE "N".
+001190     05  MD-AUDIT-EOF-SWITCH  PIC X(01)    VALUE "N".
+001200         88  MD-AUDIT-END-OF-FILE          VALUE "Y".
+001210         88  MD-AUDIT-NOT-END-OF-FILE       VALUE "N".
+
+001220 01  MD-CHKPT-FILE-STATUS     PIC X(02).
+001230 01  MD-AUDIT-FILE-STATUS     PIC X(02).
+001235 01  MD-GL-FILE-STATUS        PIC X(02).
+
+001240 01  MD-COUNTERS.
+001250     05  MD-LINE-COUNT        PIC 9(05) COMP VALUE ZERO.
+001260     05  MD-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+001270     05  MD-REJECT-COUNT      PIC 9(07) COMP VALUE ZERO.
+001275     05  MD-REJECT-TOTAL-ACCUM PIC 9(07) COMP VALUE ZERO.
+001280     05  MD-RESTART-FROM      PIC 9(07) COMP VALUE ZERO.
+001290     05  MD-CONTROL-TOTAL-ACCUM PIC 9(07) COMP VALUE ZERO.
+001295     05  MD-CTOT-NET-EXPECTED PIC 9(07) COMP VALUE ZERO.
+001300     05  MD-MSG-INDEX         PIC 9(02) COMP VALUE ZERO.
+001305     05  MD-MSG-FOUND-INDEX   PIC 9(02) COMP VALUE ZERO.
+001310     05  MD-GL-SEQUENCE       PIC 9(07) COMP VALUE ZERO.
+001320     05  MD-CHECKPOINT-INTVL  PIC 9(03) COMP VALUE ZERO.
+001330     05  MD-DIVIDE-QUOTIENT   PIC 9(07) COMP VALUE ZERO.
+001340     05  MD-DIVIDE-REMAINDER  PIC 9(03) COMP VALUE ZERO.
+
+001350 01  MD-DATE-FIELDS.
+001360     05  MD-RUN-DATE          PIC 9(08).
+001370     05  MD-RUN-TIME          PIC 9(08).
+
+001380 01  MD-HEADING-LINE.
+001390     05  PIC X(16) VALUE "MANIPULATION RUN".
+001400     05  PIC X(10) VALUE " - DATE : ".
+001410     05  MD-HDG-DATE          PIC 9(08).
+
+001420 01  MD-TRAILER-LINE.
+001430     05  PIC X(18) VALUE "LINES PROCESSED : ".
+001440     05  MD-TRL-LINE-COUNT    PIC ZZZZ9.
+
+001450 01  MD-RECON-COUNT-LINE.
+001460     05  PIC X(22) VALUE "RECORD COUNT  - EXP : ".
+001470     05  MD-RCNT-EXPECTED     PIC ZZZZZZ9.
+001480     05  PIC X(09) VALUE "  ACT : ".
+001490     05  MD-RCNT-ACTUAL       PIC ZZZZZZ9.
+001500     05  PIC X(03) VALUE "  ".
+001510     05  MD-RCNT-STATUS       PIC X(08).
+
+001520 01  MD-RECON-TOTAL-LINE.
+001530     05  PIC X(22) VALUE "CONTROL TOTAL - EXP : ".
+001540     05  MD-CTOT-EXPECTED     PIC ZZZZZZ9.
+001550     05  PIC X(09) VALUE "  ACT : ".
+001560     05  MD-CTOT-ACTUAL       PIC ZZZZZZ9.
+001570     05  PIC X(03) VALUE "  ".
+001580     05  MD-CTOT-STATUS       PIC X(08).
+
+001585 01  MD-RECON-REJECT-LINE.
+001586     05  PIC X(22) VALUE "RECORDS REJECTED    : ".
+001587     05  MD-RECON-REJ-COUNT   PIC ZZZZZZ9.
+
+001590*----------------------------------------------------------------
+001600 SCREEN SECTION.
+001610*----------------------------------------------------------------
+
+001620 01  SCR-CALCULATOR.
+001630     02  BLANK SCREEN.
+001640     02  LINE 01 COL 01 VALUE "MANIPULATION - CALCULATOR".
+001650     02  LINE 03 COL 01 VALUE "ENTER A (00-99) : ".
+001660     02  LINE 03 COL 20 PIC 99 USING a.
+001670     02  LINE 04 COL 01 VALUE "ENTER B (00-99) : ".
+001680     02  LINE 04 COL 20 PIC 99 USING b.
+
+001690 01  SCR-ANOTHER.
+001700     02  LINE 06 COL 01 VALUE "ANOTHER CALCULATION (Y/N) : ".
+001710     02  LINE 06 COL 30 PIC X USING MD-MORE-SWITCH.
+
+001720 01  pla-res.
+001730     02  LINE 08 COL 01 PIC X(10) FROM PLA-SCREEN-PREFIX.
+001740     02  PIC 99 FROM c.
+
+001750 01  SCR-MAINTENANCE.
+001760     02  BLANK SCREEN.
+001770     02  LINE 01 COL 01 VALUE "MANIPULATION - MAINTENANCE".
+001780     02  LINE 03 COL 01 VALUE "A (00-99)     : ".
+001790     02  LINE 03 COL 20 PIC 99 USING a.
+001800     02  LINE 04 COL 01 VALUE "B (00-99)     : ".
+001810     02  LINE 04 COL 20 PIC 99 USING b.
+001820     02  LINE 05 COL 01 VALUE "C (00-99)     : ".
+001830     02  LINE 05 COL 20 PIC 99 USING c.
+001840     02  LINE 06 COL 01 VALUE "D (00-99)     : ".
+001850     02  LINE 06 COL 20 PIC 99 USING d.
+001860     02  LINE 08 COL 01 VALUE "CONFIRM (Y/N) : ".
+001870     02  LINE 08 COL 20 PIC X  USING MD-MAINT-SWITCH.
+
+001880******************************************************************
+001890* PROCEDURE DIVISION.
+001900******************************************************************
+001910 PROCEDURE DIVISION.
+
+001920 0000-MAINLINE.
+001930     PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+001940     EVALUATE TRUE
+001950         WHEN PARM-MODE-INTERACTIVE
+001960             PERFORM 1500-INTERACTIVE-MODE THRU 1500-EXIT
+001970         WHEN PARM-MODE-MAINTENANCE
+001980             PERFORM 1900-MAINTENANCE-MODE THRU 1900-EXIT
+001990         WHEN OTHER
+002000             PERFORM 2000-PROCESS-RECORD   THRU 2000-EXIT
+002010                 UNTIL MD-END-OF-FILE
+002020     END-EVALUATE
+002030     PERFORM 9000-TERMINATE        THRU 9000-EXIT
+002040     STOP RUN.
+
+002050*----------------------------------------------------------------
+002060 1000-INITIALIZE.
+002070*----------------------------------------------------------------
+002080     OPEN INPUT PARM-IN
+002090     READ PARM-IN
+002100         AT END
+002110             SET PARM-MODE-BATCH TO TRUE
+002120     END-READ
+002130     MOVE PARM-CHECKPOINT-INTERVAL TO MD-CHECKPOINT-INTVL
+002140     IF MD-CHECKPOINT-INTVL = ZERO
+002150         MOVE 5 TO MD-CHECKPOINT-INTVL
+002160     END-IF
+002170     PERFORM 1800-SET-MESSAGE-TEXT THRU 1800-EXIT
+002180     CLOSE PARM-IN
+002190     ACCEPT MD-RUN-DATE FROM DATE YYYYMMDD
+002200     ACCEPT MD-RUN-TIME FROM TIME
+002210     OPEN EXTEND AUDIT-OUT
+002211     IF MD-AUDIT-FILE-STATUS = "35"
+002212         OPEN OUTPUT AUDIT-OUT
+002213     END-IF
+002214     IF MD-AUDIT-FILE-STATUS NOT = "00"
+002215         DISPLAY "MANIPDRV - AUDITOUT OPEN FAILED, STATUS "
+002216             MD-AUDIT-FILE-STATUS
+002217     END-IF
+002220     OPEN EXTEND GL-OUT
+002221     IF MD-GL-FILE-STATUS = "35"
+002222         OPEN OUTPUT GL-OUT
+002223     END-IF
+002224     IF MD-GL-FILE-STATUS NOT = "00"
+002225         DISPLAY "MANIPDRV - GLOUT OPEN FAILED, STATUS "
+002226             MD-GL-FILE-STATUS
+002227     END-IF
+002230     IF PARM-MODE-BATCH
+002240         PERFORM 1700-DETERMINE-RESTART THRU 1700-EXIT
+002250         OPEN INPUT TRANS-IN
+002260         IF MD-RESTART-FROM > ZERO
+002270             OPEN EXTEND REPORT-OUT
+002280             OPEN EXTEND REJECT-OUT
+002290         ELSE
+002300             OPEN OUTPUT REPORT-OUT
+002310             OPEN OUTPUT REJECT-OUT
+002320             MOVE MD-RUN-DATE TO MD-HDG-DATE
+002330             WRITE REPORT-RECORD FROM MD-HEADING-LINE
+002340         END-IF
+002350         PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT
+002360     END-IF.
+002370 1000-EXIT.
+002380     EXIT.
+
+002390*----------------------------------------------------------------
+002400 1500-INTERACTIVE-MODE.
+002410*----------------------------------------------------------------
+002420     PERFORM 1600-CALCULATE-ONE THRU 1600-EXIT
+002430         UNTIL MD-NO-MORE-CALCS.
+002440 1500-EXIT.
+002450     EXIT.
+
+002460*----------------------------------------------------------------
+002470 1600-CALCULATE-ONE.
+002480*----------------------------------------------------------------
+002490     DISPLAY SCR-CALCULATOR
+002500     ACCEPT SCR-CALCULATOR
+002510     MOVE a TO MN-INPUT-A
+002520     MOVE b TO MN-INPUT-B
+002530     SET MN-FUNC-ADD TO TRUE
+002540     CALL "MANIPULATION" USING MN-LINK-AREA
+002550     IF MN-STATUS-REJECTED
+002560         DISPLAY MN-REJECT-REASON
+002570     ELSE
+002580         MOVE MN-RETURN-C TO c
+002590         MOVE MN-RETURN-D TO d
+002600         DISPLAY pla-res
+002610         PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+002620     END-IF
+002630     DISPLAY SCR-ANOTHER
+002640     ACCEPT SCR-ANOTHER.
+002650 1600-EXIT.
+002660     EXIT.
+
+002670*----------------------------------------------------------------
+002680 1900-MAINTENANCE-MODE.
+002690*----------------------------------------------------------------
+002700     PERFORM 1850-LOAD-MAINTENANCE-VALUES THRU 1850-EXIT
+002710     DISPLAY SCR-MAINTENANCE
+002720     ACCEPT SCR-MAINTENANCE
+002730     IF MD-MAINT-CONFIRMED
+002740         PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+002750     END-IF.
+002760 1900-EXIT.
+002770     EXIT.
+
+002780*----------------------------------------------------------------
+002790 1850-LOAD-MAINTENANCE-VALUES.
+002800*----------------------------------------------------------------
+002810     MOVE ZERO TO a b c d
+002820     CLOSE AUDIT-OUT
+002830     OPEN INPUT AUDIT-OUT
+002840     IF MD-AUDIT-FILE-STATUS = "00"
+002850         SET MD-AUDIT-NOT-END-OF-FILE TO TRUE
+002860         PERFORM 1860-READ-AUDIT-RECORD  THRU 1860-EXIT
+002870         PERFORM 1870-SCAN-AUDIT-RECORD  THRU 1870-EXIT
+002880             UNTIL MD-AUDIT-END-OF-FILE
+002890         CLOSE AUDIT-OUT
+002900     END-IF
+002910     OPEN EXTEND AUDIT-OUT.
+002920 1850-EXIT.
+002930     EXIT.
+
+002940*----------------------------------------------------------------
+002950 1860-READ-AUDIT-RECORD.
+002960*----------------------------------------------------------------
+002970     READ AUDIT-OUT
+002980         AT END
+002990             SET MD-AUDIT-END-OF-FILE TO TRUE
+003000     END-READ.
+003010 1860-EXIT.
+003020     EXIT.
+
+003030*----------------------------------------------------------------
+003040 1870-SCAN-AUDIT-RECORD.
+003050*----------------------------------------------------------------
+003060     IF AUD-JOB-ID = PARM-JOB-ID
+003070         MOVE AUD-INPUT-A  TO a
+003080         MOVE AUD-INPUT-B  TO b
+003090         MOVE AUD-RESULT-C TO c
+003100         MOVE AUD-RESULT-D TO d
+003110     END-IF
+003120     PERFORM 1860-READ-AUDIT-RECORD THRU 1860-EXIT.
+003130 1870-EXIT.
+003140     EXIT.
+
+003150*----------------------------------------------------------------
+003160 1700-DETERMINE-RESTART.
+003170*----------------------------------------------------------------
+003180     MOVE ZERO TO MD-RESTART-FROM
+003190     OPEN INPUT CHECKPOINT-FILE
+003200     IF MD-CHKPT-FILE-STATUS = "00"
+003210         READ CHECKPOINT-FILE
+003220             AT END
+003230                 CONTINUE
+003240             NOT AT END
+003250                 IF CHK-JOB-ID = PARM-JOB-ID
+003260                     MOVE CHK-LAST-RECORD-NO TO MD-RESTART-FROM
+003270                     MOVE CHK-CONTROL-TOTAL-ACCUM
+003280                         TO MD-CONTROL-TOTAL-ACCUM
+003290                     MOVE CHK-LINE-COUNT     TO MD-LINE-COUNT
+003292                     MOVE CHK-REJECT-COUNT   TO MD-REJECT-COUNT
+003294                     MOVE CHK-REJECT-TOTAL-ACCUM
+003296                         TO MD-REJECT-TOTAL-ACCUM
+003300                 END-IF
+003310         END-READ
+003320         CLOSE CHECKPOINT-FILE
+003330     END-IF.
+003340 1700-EXIT.
+003350     EXIT.
+
+003360*----------------------------------------------------------------
+003370 1800-SET-MESSAGE-TEXT.
+003380*----------------------------------------------------------------
+003390     SET MD-LANG-NOT-FOUND TO TRUE
+003400     PERFORM 1810-SCAN-LANG-ENTRY THRU 1810-EXIT
+003410         VARYING MD-MSG-INDEX FROM 1 BY 1
+003420         UNTIL MD-MSG-INDEX > MN-MSG-TABLE-SIZE OR MD-LANG-FOUND
+003430     IF MD-LANG-FOUND
+003440         MOVE MN-MSG-PREFIX(MD-MSG-FOUND-INDEX)   TO PLA-PREFIX
+003450         MOVE MN-MSG-SCREEN-PREFIX(MD-MSG-FOUND-INDEX)
+003460             TO PLA-SCREEN-PREFIX
+003470         MOVE MN-MSG-SUFFIX(MD-MSG-FOUND-INDEX)   TO PLA-SUFFIX
+003480     ELSE
+003490         MOVE MN-MSG-PREFIX(1)              TO PLA-PREFIX
+003500         MOVE MN-MSG-SCREEN-PREFIX(1)       TO PLA-SCREEN-PREFIX
+003510         MOVE MN-MSG-SUFFIX(1)              TO PLA-SUFFIX
+003520     END-IF.
+003530 1800-EXIT.
+003540     EXIT.
+
+003550*----------------------------------------------------------------
+003560 1810-SCAN-LANG-ENTRY.
+003570*----------------------------------------------------------------
+003580     IF MN-MSG-LANG-CODE(MD-MSG-INDEX) = PARM-LANGUAGE-CODE
+003590         MOVE MD-MSG-INDEX TO MD-MSG-FOUND-INDEX
+003595         SET MD-LANG-FOUND TO TRUE
+003600     END-IF.
+003610 1810-EXIT.
+003620     EXIT.
+
+003630*----------------------------------------------------------------
+003640 2000-PROCESS-RECORD.
+003650*----------------------------------------------------------------
+003660     IF TRANS-TRAILER
+003670         PERFORM 6000-RECONCILE THRU 6000-EXIT
+003680         SET MD-END-OF-FILE TO TRUE
+003690     ELSE
+003700         ADD 1 TO MD-RECORDS-READ
+003710         IF MD-RECORDS-READ > MD-RESTART-FROM
+003720             MOVE TRANS-C-VALUE TO MN-INPUT-C
+003730             SET MN-FUNC-VALIDATE TO TRUE
+003740             CALL "MANIPULATION" USING MN-LINK-AREA
+003750             IF MN-STATUS-REJECTED
+003760                 PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+003770             ELSE
+003780                 MOVE MN-RETURN-C TO c
+003790                 MOVE MN-RETURN-D TO d
+003800                 ADD c TO MD-CONTROL-TOTAL-ACCUM
+003810                 MOVE ZERO TO a b
+003820                 WRITE REPORT-RECORD FROM pla-txt
+003830                 ADD 1 TO MD-LINE-COUNT
+003840                 PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+003850             END-IF
+003860             PERFORM 7000-CHECKPOINT-IF-DUE  THRU 7000-EXIT
+003870         END-IF
+003880         PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT
+003890     END-IF.
+003900 2000-EXIT.
+003910     EXIT.
+
+003920*----------------------------------------------------------------
+003930 2100-READ-TRANS-IN.
+003940*----------------------------------------------------------------
+003950     READ TRANS-IN
+003960         AT END
+003970             SET MD-END-OF-FILE TO TRUE
+003980     END-READ.
+003990 2100-EXIT.
+004000     EXIT.
+
+004010*----------------------------------------------------------------
+004020 2200-WRITE-REJECT.
+004030*----------------------------------------------------------------
+004040     ADD 1 TO MD-REJECT-COUNT
+004042     ADD TRANS-C-VALUE TO MD-REJECT-TOTAL-ACCUM
+004050     MOVE MD-RECORDS-READ   TO REJ-RECORD-NO
+004060     MOVE TRANS-C-VALUE     TO REJ-RAW-VALUE
+004070     MOVE MN-REJECT-REASON  TO REJ-REASON
+004080     MOVE MD-RUN-DATE       TO REJ-RUN-DATE
+004090     WRITE REJECT-RECORD.
+004100 2200-EXIT.
+004110     EXIT.
+
+004120*----------------------------------------------------------------
+004130 6000-RECONCILE.
+004140*----------------------------------------------------------------
+004150     MOVE TRANS-TRL-RECORD-COUNT  TO MD-RCNT-EXPECTED
+004160     MOVE MD-RECORDS-READ         TO MD-RCNT-ACTUAL
+004170     IF MD-RECORDS-READ = TRANS-TRL-RECORD-COUNT
+004180         MOVE "OK      "          TO MD-RCNT-STATUS
+004190     ELSE
+004200         MOVE "MISMATCH"          TO MD-RCNT-STATUS
+004210         SET MD-RECON-MISMATCH TO TRUE
+004220     END-IF
+004230     MOVE TRANS-TRL-CONTROL-TOTAL TO MD-CTOT-EXPECTED
+004240     MOVE MD-CONTROL-TOTAL-ACCUM  TO MD-CTOT-ACTUAL
+004242     SUBTRACT MD-REJECT-TOTAL-ACCUM FROM TRANS-TRL-CONTROL-TOTAL
+004244         GIVING MD-CTOT-NET-EXPECTED
+004250     IF MD-CONTROL-TOTAL-ACCUM = MD-CTOT-NET-EXPECTED
+004260         MOVE "OK      "          TO MD-CTOT-STATUS
+004270     ELSE
+004280         MOVE "MISMATCH"          TO MD-CTOT-STATUS
+004290         SET MD-RECON-MISMATCH TO TRUE
+004300     END-IF
+004305     MOVE MD-REJECT-COUNT         TO MD-RECON-REJ-COUNT
+004310     WRITE REPORT-RECORD FROM MD-RECON-COUNT-LINE
+004320     WRITE REPORT-RECORD FROM MD-RECON-TOTAL-LINE
+004325     WRITE REPORT-RECORD FROM MD-RECON-REJECT-LINE
+004330     IF MD-RECON-MISMATCH
+004340         DISPLAY "MANIPDRV - RECONCILIATION MISMATCH, SEE REPORT"
+004350     END-IF.
+004360 6000-EXIT.
+004370     EXIT.
+
+004380*----------------------------------------------------------------
+004390 7000-CHECKPOINT-IF-DUE.
+004400*----------------------------------------------------------------
+004410     DIVIDE MD-RECORDS-READ BY MD-CHECKPOINT-INTVL
+004420         GIVING MD-DIVIDE-QUOTIENT
+004430         REMAINDER MD-DIVIDE-REMAINDER
+004440     IF MD-DIVIDE-REMAINDER = ZERO
+004450         PERFORM 7100-WRITE-CHECKPOINT THRU 7100-EXIT
+004460     END-IF.
+004470 7000-EXIT.
+004480     EXIT.
+
+004490*----------------------------------------------------------------
+004500 7100-WRITE-CHECKPOINT.
+004510*----------------------------------------------------------------
+004520     MOVE PARM-JOB-ID             TO CHK-JOB-ID
+004530     MOVE MD-RECORDS-READ         TO CHK-LAST-RECORD-NO
+004540     MOVE MD-CONTROL-TOTAL-ACCUM  TO CHK-CONTROL-TOTAL-ACCUM
+004550     MOVE MD-LINE-COUNT           TO CHK-LINE-COUNT
+004555     MOVE MD-REJECT-COUNT         TO CHK-REJECT-COUNT
+004558     MOVE MD-REJECT-TOTAL-ACCUM   TO CHK-REJECT-TOTAL-ACCUM
+004560     MOVE MD-RUN-DATE             TO CHK-CHECKPOINT-DATE
+004570     MOVE MD-RUN-TIME             TO CHK-CHECKPOINT-TIME
+004580     OPEN OUTPUT CHECKPOINT-FILE
+004590     WRITE CHECKPOINT-RECORD
+004600     CLOSE CHECKPOINT-FILE.
+004610 7100-EXIT.
+004620     EXIT.
+
+004630*----------------------------------------------------------------
+004640 8000-WRITE-AUDIT-RECORD.
+004650*----------------------------------------------------------------
+004660     MOVE MD-RUN-DATE       TO AUD-RUN-DATE
+004670     MOVE MD-RUN-TIME       TO AUD-RUN-TIME
+004680     MOVE PARM-JOB-ID       TO AUD-JOB-ID
+004690     MOVE PARM-OPERATOR-ID  TO AUD-OPERATOR-ID
+004700     MOVE a                 TO AUD-INPUT-A
+004710     MOVE b                 TO AUD-INPUT-B
+004720     MOVE c                 TO AUD-RESULT-C
+004730     MOVE d                 TO AUD-RESULT-D
+004740     WRITE AUDIT-RECORD
+004742     IF MD-AUDIT-FILE-STATUS NOT = "00"
+004744         DISPLAY "MANIPDRV - AUDITOUT WRITE FAILED, STATUS "
+004746             MD-AUDIT-FILE-STATUS
+004748     END-IF
+004750     PERFORM 8500-WRITE-GL-RECORD THRU 8500-EXIT.
+004760 8000-EXIT.
+004770     EXIT.
+
+004780*----------------------------------------------------------------
+004790 8500-WRITE-GL-RECORD.
+004800*----------------------------------------------------------------
+004810     ADD 1 TO MD-GL-SEQUENCE
+004820     MOVE PARM-JOB-ID       TO GL-KEY-JOB-ID
+004830     MOVE MD-RUN-DATE       TO GL-KEY-RUN-DATE
+004840     MOVE MD-RUN-TIME       TO GL-KEY-RUN-TIME
+004850     MOVE MD-GL-SEQUENCE    TO GL-KEY-SEQUENCE
+004860     MOVE d                 TO GL-D-VALUE
+004865     WRITE GL-RECORD
+004866     IF MD-GL-FILE-STATUS NOT = "00"
+004867         DISPLAY "MANIPDRV - GLOUT WRITE FAILED, STATUS "
+004868             MD-GL-FILE-STATUS
+004869     END-IF.
+004880 8500-EXIT.
+004890     EXIT.
+
+004900*----------------------------------------------------------------
+004910 9000-TERMINATE.
+004920*----------------------------------------------------------------
+004930     IF PARM-MODE-BATCH
+004940         MOVE MD-LINE-COUNT TO MD-TRL-LINE-COUNT
+004950         WRITE REPORT-RECORD FROM MD-TRAILER-LINE
+004960         CLOSE REPORT-OUT
+004970         CLOSE REJECT-OUT
+004980         CLOSE TRANS-IN
+004990         PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+005000     END-IF
+005010     CLOSE GL-OUT
+005020     CLOSE AUDIT-OUT.
+005030 9000-EXIT.
+005040     EXIT.
+
+005050*----------------------------------------------------------------
+005060 9100-CLEAR-CHECKPOINT.
+005070*----------------------------------------------------------------
+005080*    REACHING THIS POINT IN BATCH MODE MEANS TRANS-IN WAS READ TO
+005090*    EOF (THE TRAILER WAS SEEN IN 2000-PROCESS-RECORD), SO THE
+005100*    WHOLE FILE WAS PROCESSED AND THERE IS NOTHING LEFT FOR A
+005110*    FUTURE RUN UNDER THIS JOB ID TO RESTART FROM.  WITHOUT THIS,
+005120*    1700-DETERMINE-RESTART WOULD MATCH THE LEFTOVER CHECKPOINT
+005130*    RECORD FOREVER AND TREAT THE NEXT CLEAN RUN (E.G. TOMORROW'S
+005140*    BATCH) AS A CONTINUATION OF THIS ONE.
+005150     OPEN OUTPUT CHECKPOINT-FILE
+005160     CLOSE CHECKPOINT-FILE.
+005170 9100-EXIT.
+005180     EXIT.
+

@@ -0,0 +1,115 @@
+000100******************************************************************
+000200* IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    MANIPULATION.
+000600 AUTHOR.        J. MARCHETTI.
+000700 INSTALLATION.  ATELIER-COBOL.
+000800 DATE-WRITTEN.  2019-03-01.
+000900 DATE-COMPILED.
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*----------------------------------------------------------------
+001300* DATE       INIT  DESCRIPTION
+001400* 2019-03-01 JM    ORIGINAL VERSION - HARDCODED DEMO.
+001500* 2026-08-09 JM    C IS NOW DRIVEN FROM THE TRANS-IN INPUT FILE,
+001600*                  ONE RUN PER BATCH INSTEAD OF A SINGLE LITERAL.
+001700* 2026-08-09 JM    ADDED A RUN-MODE PARAMETER AND AN INTERACTIVE
+001800*                  CALCULATOR SCREEN SO THE OPERATOR CAN ENTER A
+001900*                  AND B DIRECTLY INSTEAD OF ONLY RUNNING BATCH.
+002000* 2026-08-09 JM    BATCH RESULTS NOW GO TO THE RPTOUT REPORT FILE
+002100*                  WITH A HEADING AND A LINE-COUNT TRAILER.
+002200* 2026-08-09 JM    EVERY C/D PAIR COMPUTED IS NOW APPENDED TO THE
+002300*                  AUDITOUT AUDIT TRAIL.
+002400* 2026-08-09 JM    SPLIT OUT OF THE PROGRAM THAT USED TO OWN ALL
+002500*                  THE FILES AND THE OPERATOR SCREEN.  THOSE NOW
+002600*                  LIVE IN THE NEW MANIPDRV DRIVER, WHICH CALLS
+002700*                  THIS PROGRAM ONCE PER A/B PAIR OR PER C VALUE.
+002800*                  MANIPULATION IS NOW A PURE CALCULATION MODULE
+002900*                  WITH NO FILES AND NO SCREEN OF ITS OWN.
+002950* 2026-08-09 JM    pla-txt NEVER DISPLAYED OR WRITTEN FROM HERE
+002960*                  ANY MORE (MANIPDRV OWNS THE REPORT LINE AND
+002970*                  ITS LANGUAGE TABLE NOW) - DROPPED THE DEAD
+002980*                  GROUP AND KEPT d AS A PLAIN WORKING FIELD.
+003000*----------------------------------------------------------------
+
+003100******************************************************************
+003200* ENVIRONMENT DIVISION.
+003300******************************************************************
+003400 ENVIRONMENT DIVISION.
+
+003500******************************************************************
+003600* DATA DIVISION.
+003700******************************************************************
+003800 DATA DIVISION.
+003900 WORKING-STORAGE SECTION.
+004000*
+004100 77  a                        PIC 99.
+004200 77  b                        PIC 99.
+004300 77  c                        PIC 99.
+004400 77  d                        PIC 99.
+
+004800 LINKAGE SECTION.
+004900 COPY CPYLINK.
+
+005000******************************************************************
+005100* PROCEDURE DIVISION.
+005200******************************************************************
+005300 PROCEDURE DIVISION USING MN-LINK-AREA.
+
+005400 0000-MAINLINE.
+005500     SET MN-STATUS-OK TO TRUE
+005600     EVALUATE TRUE
+005700         WHEN MN-FUNC-ADD
+005800             PERFORM 2000-COMPUTE-FROM-AB THRU 2000-EXIT
+005900         WHEN MN-FUNC-VALIDATE
+006000             PERFORM 3000-CONVERT-C       THRU 3000-EXIT
+006100     END-EVALUATE
+006200     EXIT PROGRAM.
+
+006300*----------------------------------------------------------------
+006400 2000-COMPUTE-FROM-AB.
+006500*----------------------------------------------------------------
+006600     MOVE MN-INPUT-A TO a
+006700     MOVE MN-INPUT-B TO b
+006800     ADD a b GIVING c
+006810         ON SIZE ERROR
+006820             MOVE "SUM OF A AND B EXCEEDS 99" TO MN-REJECT-REASON
+006830             SET MN-STATUS-REJECTED TO TRUE
+006840             GO TO 2000-EXIT
+006850     END-ADD
+006900     MOVE c TO d
+007000     MOVE c TO MN-RETURN-C
+007100     MOVE d TO MN-RETURN-D.
+007200 2000-EXIT.
+007300     EXIT.
+
+007400*----------------------------------------------------------------
+007500 3000-CONVERT-C.
+007600*----------------------------------------------------------------
+007650     PERFORM 3100-VALIDATE-C THRU 3100-EXIT
+007660     IF MN-STATUS-REJECTED
+007670         GO TO 3000-EXIT
+007680     END-IF
+007700     MOVE MN-INPUT-C TO c
+007800     MOVE c TO d
+007900     MOVE c TO MN-RETURN-C
+008000     MOVE d TO MN-RETURN-D.
+008100 3000-EXIT.
+008200     EXIT.
+
+008210*----------------------------------------------------------------
+008220 3100-VALIDATE-C.
+008230*----------------------------------------------------------------
+008240     IF MN-INPUT-C IS NOT NUMERIC
+008250         MOVE "NON-NUMERIC TRANSACTION VALUE" TO MN-REJECT-REASON
+008260         SET MN-STATUS-REJECTED TO TRUE
+008270         GO TO 3100-EXIT
+008280     END-IF
+008290     IF MN-INPUT-C < 01 OR MN-INPUT-C > 98
+008300         MOVE "VALUE OUTSIDE RANGE 01-98" TO MN-REJECT-REASON
+008320         SET MN-STATUS-REJECTED TO TRUE
+008330     END-IF.
+008340 3100-EXIT.
+008350     EXIT.
+

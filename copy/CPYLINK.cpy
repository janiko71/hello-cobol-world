@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000200* CPYLINK  -  CALL INTERFACE BETWEEN MANIPDRV AND THE MANIPULA-
+000300*             TION SUBROUTINE.  SHARED BY BOTH PROGRAMS SO THE
+000400*             CALLING AND CALLED LAYOUTS CAN NEVER DRIFT APART.
+000500*----------------------------------------------------------------
+000600* MN-FUNCTION-CODE VALUES -
+000700*     "A"  ADD       - COMPUTE C FROM A + B  (INTERACTIVE MODE).
+000800*     "V"  VALIDATE  - VALIDATE AND CONVERT A SUPPLIED C
+000900*                      (BATCH MODE).
+001000*----------------------------------------------------------------
+001100 01  MN-LINK-AREA.
+001200     05  MN-FUNCTION-CODE         PIC X(01).
+001300         88  MN-FUNC-ADD                     VALUE "A".
+001400         88  MN-FUNC-VALIDATE                VALUE "V".
+001500     05  MN-INPUT-A               PIC 9(02).
+001600     05  MN-INPUT-B               PIC 9(02).
+001700     05  MN-INPUT-C               PIC 9(02).
+001800     05  MN-RETURN-C              PIC 9(02).
+001900     05  MN-RETURN-D              PIC 9(02).
+002000     05  MN-RETURN-STATUS         PIC X(01).
+002100         88  MN-STATUS-OK                    VALUE "0".
+002150         88  MN-STATUS-REJECTED              VALUE "9".
+002200     05  MN-REJECT-REASON         PIC X(30).
+

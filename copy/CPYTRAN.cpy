@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000200* CPYTRAN  -  TRANSACTION INPUT RECORD FOR THE MANIPULATION JOB.
+000300*             ONE DETAIL RECORD PER C VALUE TO BE PROCESSED,
+000400*             FOLLOWED BY A SINGLE TRAILER RECORD CARRYING THE
+000500*             CONTROL COUNT AND CONTROL TOTAL FOR THE RUN.  BOTH
+000600*             RECORD TYPES SHARE THE SAME OVERALL LENGTH SO ONE
+000700*             REDEFINES CAN SERVE BOTH VIEWS.
+000800*----------------------------------------------------------------
+000900* TRANS-RECORD-TYPE VALUES -
+001000*     "D"  DETAIL   - TRANS-C-VALUE IS A VALUE TO PROCESS.
+001100*     "T"  TRAILER  - LAST RECORD IN THE FILE, CARRIES THE
+001200*                      CONTROL COUNT AND CONTROL TOTAL USED TO
+001300*                      RECONCILE THE RUN AT END OF JOB.
+001400*----------------------------------------------------------------
+001500 01  TRANS-RECORD.
+001600     05  TRANS-RECORD-TYPE       PIC X(01).
+001700         88  TRANS-DETAIL                   VALUE "D".
+001800         88  TRANS-TRAILER                  VALUE "T".
+001900     05  TRANS-C-VALUE           PIC 9(02).
+002000     05  FILLER                  PIC X(12).
+
+002100 01  TRANS-TRAILER-RECORD REDEFINES TRANS-RECORD.
+002200     05  TRANS-TRL-RECORD-TYPE   PIC X(01).
+002300     05  TRANS-TRL-RECORD-COUNT  PIC 9(07).
+002400     05  TRANS-TRL-CONTROL-TOTAL PIC 9(07).
+

@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------
+000200* CPYAUDIT -  AUDIT TRAIL RECORD FOR THE MANIPULATION JOB.
+000300*             ONE RECORD IS APPENDED FOR EVERY C/D VALUE PAIR
+000400*             COMPUTED, IN EITHER BATCH OR INTERACTIVE MODE, SO
+000500*             A RESULT CAN BE TRACED BACK TO THE RUN THAT MADE
+000600*             IT.
+000700*----------------------------------------------------------------
+000800 01  AUDIT-RECORD.
+000900     05  AUD-RUN-DATE             PIC 9(08).
+001000     05  AUD-RUN-TIME             PIC 9(08).
+001100     05  AUD-JOB-ID               PIC X(08).
+001200     05  AUD-OPERATOR-ID          PIC X(08).
+001300     05  AUD-INPUT-A              PIC 9(02).
+001400     05  AUD-INPUT-B              PIC 9(02).
+001500     05  AUD-RESULT-C             PIC 9(02).
+001600     05  AUD-RESULT-D             PIC 9(02).
+

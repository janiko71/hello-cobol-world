@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------
+000200* CPYGL    -  DOWNSTREAM GENERAL LEDGER INTERFACE RECORD.  EVERY
+000300*             d VALUE MANIPDRV PRODUCES (BATCH, INTERACTIVE OR
+000400*             MAINTENANCE) IS EXTRACTED HERE.  GL-OUT ACCUMULATES
+000500*             RECORDS FROM EVERY RUN (IT IS OPENED EXTEND), SO
+000600*             GL-RECORD-KEY IS A COMPOSITE OF THE JOB ID, THE RUN
+000700*             DATE, THE RUN TIME AND A SEQUENCE NUMBER THAT COUNTS
+000800*             ONLY THIS EXECUTION'S GL RECORDS (MD-GL-SEQUENCE,
+000900*             RESET TO ZERO EVERY PROGRAM EXECUTION).  THE RUN
+001000*             TIME IS WHAT KEEPS THE KEY UNIQUE ACROSS TWO
+001100*             SEPARATE EXECUTIONS UNDER THE SAME JOB ID ON THE
+001200*             SAME DAY - A RESTARTED BATCH RUN, OR A SECOND
+001300*             INTERACTIVE/MAINTENANCE SESSION - SINCE EACH
+001400*             EXECUTION STAMPS ITS OWN MD-RUN-TIME ONCE AT
+001500*             1000-INITIALIZE; THE SEQUENCE ONLY HAS TO BE UNIQUE
+001600*             WITHIN THAT ONE EXECUTION.
+001700*----------------------------------------------------------------
+001800 01  GL-RECORD.
+001900     05  GL-RECORD-KEY.
+002000         10  GL-KEY-JOB-ID       PIC X(08).
+002100         10  GL-KEY-RUN-DATE     PIC 9(08).
+002200         10  GL-KEY-RUN-TIME     PIC 9(08).
+002300         10  GL-KEY-SEQUENCE     PIC 9(07).
+002400     05  GL-D-VALUE              PIC 9(02).
+

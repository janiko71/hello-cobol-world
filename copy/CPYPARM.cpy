@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000200* CPYPARM  -  RUN-CONTROL PARAMETER RECORD FOR THE MANIPULATION
+000300*             JOB.  ONE RECORD, READ ONCE AT START OF RUN, TELLS
+000400*             THE PROGRAM WHICH MODE TO RUN IN.
+000500*----------------------------------------------------------------
+000600* PARM-RUN-MODE VALUES -
+000700*     "B"  BATCH   - READ TRANS-IN AND PROCESS EVERY RECORD.
+000800*     "I"  INTERACTIVE - OPERATOR ENTERS A AND B AT THE SCREEN.
+000810*     "M"  MAINTENANCE - OPERATOR REVIEWS/CORRECTS A, B, C AND D
+000820*                        TOGETHER ON THE MAINTENANCE SCREEN.
+000850* PARM-LANGUAGE-CODE VALUES - SEE CPYMSG FOR THE MESSAGE TABLE.
+000860*     "FR" FRENCH (DEFAULT IF BLANK OR NOT RECOGNISED).
+000870*     "EN" ENGLISH.
+000900*----------------------------------------------------------------
+001000 01  PARM-RECORD.
+001100     05  PARM-RUN-MODE            PIC X(01).
+001200         88  PARM-MODE-BATCH                 VALUE "B".
+001300         88  PARM-MODE-INTERACTIVE           VALUE "I".
+001350         88  PARM-MODE-MAINTENANCE           VALUE "M".
+001400     05  PARM-JOB-ID              PIC X(08).
+001500     05  PARM-OPERATOR-ID         PIC X(08).
+001600     05  PARM-CHECKPOINT-INTERVAL PIC 9(03).
+001650     05  PARM-LANGUAGE-CODE       PIC X(02).
+

@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200* CPYCHKPT -  RESTART CHECKPOINT RECORD FOR THE MANIPDRV BATCH
+000300*             RUN.  REWRITTEN EVERY CHECKPOINT INTERVAL SO A
+000400*             RERUN CAN SKIP STRAIGHT PAST THE RECORDS ALREADY
+000500*             COMPLETED INSTEAD OF REPROCESSING THE WHOLE FILE.
+000600*----------------------------------------------------------------
+000700 01  CHECKPOINT-RECORD.
+000800     05  CHK-JOB-ID               PIC X(08).
+000900     05  CHK-LAST-RECORD-NO       PIC 9(07).
+000950     05  CHK-CONTROL-TOTAL-ACCUM  PIC 9(07).
+000960     05  CHK-LINE-COUNT           PIC 9(05).
+000970     05  CHK-REJECT-COUNT         PIC 9(07).
+000980     05  CHK-REJECT-TOTAL-ACCUM   PIC 9(07).
+001000     05  CHK-CHECKPOINT-DATE      PIC 9(08).
+001100     05  CHK-CHECKPOINT-TIME      PIC 9(08).
+

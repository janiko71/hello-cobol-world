@@ -0,0 +1,31 @@
+000100*----------------------------------------------------------------
+000200* CPYMSG   -  RESULT MESSAGE TEXT FOR pla-txt AND pla-res, KEYED
+000210*             BY THE SITE LANGUAGE CODE CARRIED ON PARM-LANGUAGE-
+000220*             CODE.  MN-MSG-PREFIX IS THE BATCH REPORT LINE'S
+000230*             WORDING (pla-txt); MN-MSG-SCREEN-PREFIX IS THE
+000240*             INTERACTIVE CALCULATOR RESULT LINE'S WORDING (pla-
+000250*             res) - THE TWO SCREENS NEVER SHARED ONE PREFIX AND
+000260*             STILL DON'T, THEY JUST BOTH NOW VARY BY LANGUAGE.
+000400*             ADD A NEW FILLER ROW, BUMP THE OCCURS COUNT AND
+000500*             BUMP MN-MSG-TABLE-SIZE BELOW TO ADD A LANGUAGE -
+000560*             THE SCAN LOOP IN MANIPDRV READS ITS UPPER BOUND
+000570*             FROM MN-MSG-TABLE-SIZE, SO NO PROCEDURE DIVISION
+000580*             CHANGE IS NEEDED THERE.
+000600*----------------------------------------------------------------
+000700 01  MN-MSG-TABLE-VALUES.
+000800     05  FILLER PIC X(52)
+000900         VALUE "FRC vaut    C vaut :   et c'est ecrit en "
+000905             & "COBOL !    ".
+001000     05  FILLER PIC X(52)
+001100         VALUE "ENC equals  C equals:  and it is written "
+001105             & "in COBOL!  ".
+
+001200 01  MN-MSG-TABLE REDEFINES MN-MSG-TABLE-VALUES.
+001300     05  MN-MSG-ENTRY             OCCURS 2 TIMES.
+001400         10  MN-MSG-LANG-CODE     PIC X(02).
+001500         10  MN-MSG-PREFIX        PIC X(10).
+001550         10  MN-MSG-SCREEN-PREFIX PIC X(10).
+001600         10  MN-MSG-SUFFIX        PIC X(30).
+
+001700 77  MN-MSG-TABLE-SIZE            PIC 9(02) COMP VALUE 2.
+

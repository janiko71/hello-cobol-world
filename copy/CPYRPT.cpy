@@ -0,0 +1,8 @@
+000100*----------------------------------------------------------------
+000200* CPYRPT   -  PRINT/REPORT LINE FOR THE MANIPULATION BATCH RUN.
+000300*             HEADING, DETAIL AND TRAILER LINES ALL USE THIS
+000400*             SAME 80-BYTE PRINT LINE.
+000500*----------------------------------------------------------------
+000600 01  REPORT-RECORD.
+000700     05  RPT-LINE                PIC X(80).
+

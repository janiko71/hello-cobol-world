@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------
+000200* CPYREJ   -  REJECT RECORD FOR TRANS-IN DETAIL RECORDS THAT
+000300*             FAIL THE C-VALUE VALIDATION IN MANIPULATION.
+000400*----------------------------------------------------------------
+000500 01  REJECT-RECORD.
+000600     05  REJ-RECORD-NO            PIC 9(07).
+000700     05  REJ-RAW-VALUE            PIC X(02).
+000800     05  REJ-REASON               PIC X(30).
+000900     05  REJ-RUN-DATE             PIC 9(08).
+
